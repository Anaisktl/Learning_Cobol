@@ -1,48 +1,169 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CALC-CKPT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  TR-RECORD.
+           05  TR-SEQ                PIC 9(5).
+           05  TR-NUM1               PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05  TR-OPERATOR           PIC X(1).
+           05  TR-NUM2               PIC S9(3)V99 SIGN LEADING SEPARATE.
+
+       FD  CALC-RESULT-FILE.
+       01  RE-RECORD.
+           05  RE-SEQ                PIC 9(5).
+           05  RE-OPERATEUR-ID       PIC X(10).
+           05  RE-NUM1               PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05  RE-OPERATOR           PIC X(1).
+           05  RE-NUM2               PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05  RE-RESULT             PIC -Z(3).99.
+           05  RE-STATUT             PIC X(30).
+
+       FD  CALC-CKPT-FILE.
+       01  CK-RECORD.
+           05  CK-LAST-SEQ           PIC 9(5).
+
+       FD  CALC-LOG-FILE.
+       01  LG-RECORD.
+           05  LG-OPERATEUR-ID       PIC X(10).
+           05  LG-DATE               PIC X(10).
+           05  LG-TIME               PIC X(8).
+           05  LG-NUM1               PIC -Z(3).99.
+           05  LG-OPERATEUR          PIC X(1).
+           05  LG-NUM2               PIC -Z(3).99.
+           05  LG-RESULT             PIC -Z(3).99.
+           05  LG-STATUT             PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
-       01  WS-NUM1                   PIC 9(3). 
-       01  WS-NUM2                   PIC 9(3).
 
-       01  WS-NUM1-BIS               PIC Z(3).
-       01  WS-NUM2-BIS               PIC Z(3).
+       01  WS-NUM1                   PIC S9(3)V99 SIGN LEADING SEPARATE.
+       01  WS-NUM2                   PIC S9(3)V99 SIGN LEADING SEPARATE.
+
+       01  WS-NUM1-BIS               PIC -Z(3).99.
+       01  WS-NUM2-BIS               PIC -Z(3).99.
 
        01  WS-CHOICE-OPERATOR        PIC X(1).
 
-       01  WS-RESULT                 PIC -Z(3).
+       01  WS-RESULT                 PIC -Z(3).99.
+       01  WS-RESULT-CALC            PIC S9(7)V99.
 
        01  WS-CONTINUE               PIC X(1) VALUE "O".
 
+       01  WS-MODE                   PIC X(1).
+
+       01  WS-OPERATEUR-ID           PIC X(10).
+
+       01  WS-TRANS-EOF              PIC X(1) VALUE "N".
+           88  WS-TRANS-DONE                  VALUE "Y".
+
+       01  WS-TRANS-OPEN-OK          PIC X(1) VALUE "N".
+
+       01  WS-RES-EOF                PIC X(1) VALUE "N".
+           88  WS-RES-DONE                    VALUE "Y".
+
+       01  WS-CALC-STATUT            PIC X(30) VALUE "OK".
+
+       01  WS-DATE-TIME.
+           05  WS-DT-ANNEE           PIC 9(4).
+           05  WS-DT-MOIS            PIC 9(2).
+           05  WS-DT-JOUR            PIC 9(2).
+           05  WS-DT-HEURE           PIC 9(2).
+           05  WS-DT-MINUTE          PIC 9(2).
+           05  WS-DT-SECONDE         PIC 9(2).
+           05  FILLER                PIC X(9).
+
+       01  WS-LOG-DATE               PIC X(10).
+       01  WS-LOG-TIME               PIC X(8).
+
+       01  WS-LOG-STATUS             PIC X(2).
+       01  WS-RES-STATUS             PIC X(2).
+       01  WS-CKPT-STATUS            PIC X(2).
+       01  WS-TRANS-STATUS           PIC X(2).
+
+       01  WS-LAST-SEQ-OK            PIC 9(5) VALUE 0.
+
+       01  WS-SESSION-STATS.
+           05  WS-CPT-ADD            PIC 9(5) VALUE 0.
+           05  WS-CPT-SUB            PIC 9(5) VALUE 0.
+           05  WS-CPT-MULT           PIC 9(5) VALUE 0.
+           05  WS-CPT-DIVI           PIC 9(5) VALUE 0.
+           05  WS-CPT-MOD            PIC 9(5) VALUE 0.
+           05  WS-CPT-PCT            PIC 9(5) VALUE 0.
+           05  WS-TOTAL-RESULT       PIC S9(7)V99 VALUE 0.
+           05  WS-TOTAL-RESULT-DISP  PIC -Z(7).99.
+
 
        PROCEDURE DIVISION.
+           DISPLAY "IDENTIFIANT OPERATEUR ?"
+           ACCEPT WS-OPERATEUR-ID
+
            DISPLAY "CALCULATRICE COBOL".
 
-      * Boucle qui exécute les instructions suivantes jusqu'à 
+           DISPLAY "MODE : (I)NTERACTIF OU (B)ATCH ?"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 9000-BATCH-START THRU 9000-BATCH-END
+           ELSE
+               PERFORM 8000-INTERACTIF-START THRU 8000-INTERACTIF-END
+           END-IF
+
+           STOP RUN.
+
+      *** MODE INTERACTIF. ***
+       8000-INTERACTIF-START.
+           OPEN EXTEND CALC-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT CALC-LOG-FILE
+               CLOSE CALC-LOG-FILE
+               OPEN EXTEND CALC-LOG-FILE
+           END-IF
+
+      * Boucle qui exécute les instructions suivantes jusqu'à
       * ce que la variable WS-CONTINUE soit égale à "N".
            PERFORM UNTIL WS-CONTINUE = "N"
 
-           DISPLAY "ENTREZ UN NOMBRE"
+           DISPLAY "ENTREZ UN NOMBRE (EX: 12.50 OU -12.50)"
                ACCEPT WS-NUM1
                MOVE WS-NUM1 TO WS-NUM1-BIS
 
-           DISPLAY "ENTREZ UN OPÉRATEUR : + , - , * , / "
+           DISPLAY "ENTREZ UN OPÉRATEUR : + , - , * , / , M , % "
                ACCEPT WS-CHOICE-OPERATOR
 
-           DISPLAY "ENTREZ UN DEUXIÈME NOMBRE"
+           DISPLAY "ENTREZ UN DEUXIÈME NOMBRE (EX: 12.50 OU -12.50)"
                ACCEPT WS-NUM2
                MOVE WS-NUM2 TO WS-NUM2-BIS
 
 
-           DISPLAY " CALCUL : " 
-           FUNCTION TRIM(WS-NUM1-BIS) WS-CHOICE-OPERATOR 
+           DISPLAY " CALCUL : "
+           FUNCTION TRIM(WS-NUM1-BIS) WS-CHOICE-OPERATOR
            FUNCTION TRIM(WS-NUM2-BIS) WS-RESULT
 
 
       * La variable WS-CHOICE-OPERATOR est testée pour adapter le calcul.
+           MOVE "OK" TO WS-CALC-STATUT
+           MOVE 0 TO WS-RESULT
+           MOVE 0 TO WS-RESULT-CALC
            EVALUATE WS-CHOICE-OPERATOR
 
            WHEN "+"
@@ -60,45 +181,339 @@
            WHEN "/"
                PERFORM 0400-OP-DIVI-START
                   THRU 0400-OP-DIVI-END
-              
+
+           WHEN "M"
+               PERFORM 0500-OP-MOD-START
+                  THRU 0500-OP-MOD-END
+
+           WHEN "%"
+               PERFORM 0600-OP-PCT-START
+                  THRU 0600-OP-PCT-END
+
            WHEN OTHER
-           DISPLAY "ERREUR !"
+               MOVE "ERREUR OPERATEUR" TO WS-CALC-STATUT
+               DISPLAY "ERREUR !"
 
-           
            END-EVALUATE
 
+           PERFORM 7100-STATS-MAJ-START
+              THRU 7100-STATS-MAJ-END
+
+           PERFORM 7000-LOG-ECRITURE-START
+              THRU 7000-LOG-ECRITURE-END
+
            DISPLAY "VOULEZ-VOUS FAIRE UN AUTRE CALCUL ? O/N"
            ACCEPT WS-CONTINUE
            END-PERFORM.
 
-           STOP RUN.
+           PERFORM 7200-RESUME-SESSION-START
+              THRU 7200-RESUME-SESSION-END
+
+           CLOSE CALC-LOG-FILE.
+       8000-INTERACTIF-END.
+           EXIT.
+
+       7000-LOG-ECRITURE-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           STRING WS-DT-JOUR   "/" WS-DT-MOIS "/" WS-DT-ANNEE
+               DELIMITED BY SIZE INTO WS-LOG-DATE
+           STRING WS-DT-HEURE  ":" WS-DT-MINUTE ":" WS-DT-SECONDE
+               DELIMITED BY SIZE INTO WS-LOG-TIME
+           MOVE WS-OPERATEUR-ID TO LG-OPERATEUR-ID
+           MOVE WS-LOG-DATE TO LG-DATE
+           MOVE WS-LOG-TIME TO LG-TIME
+           MOVE WS-NUM1 TO LG-NUM1
+           MOVE WS-CHOICE-OPERATOR TO LG-OPERATEUR
+           MOVE WS-NUM2 TO LG-NUM2
+           MOVE WS-RESULT TO LG-RESULT
+           MOVE WS-CALC-STATUT TO LG-STATUT
+           WRITE LG-RECORD.
+       7000-LOG-ECRITURE-END.
+           EXIT.
+
+       7100-STATS-MAJ-START.
+           IF WS-CALC-STATUT = "OK"
+               EVALUATE WS-CHOICE-OPERATOR
+               WHEN "+"
+                   ADD 1 TO WS-CPT-ADD
+               WHEN "-"
+                   ADD 1 TO WS-CPT-SUB
+               WHEN "*"
+                   ADD 1 TO WS-CPT-MULT
+               WHEN "/"
+                   ADD 1 TO WS-CPT-DIVI
+               WHEN "M"
+                   ADD 1 TO WS-CPT-MOD
+               WHEN "%"
+                   ADD 1 TO WS-CPT-PCT
+               END-EVALUATE
+               ADD WS-RESULT-CALC TO WS-TOTAL-RESULT
+           END-IF.
+       7100-STATS-MAJ-END.
+           EXIT.
+
+       7200-RESUME-SESSION-START.
+           DISPLAY "----------------------------------------".
+           DISPLAY "RESUME DE SESSION".
+           DISPLAY "ADDITIONS      : " WS-CPT-ADD.
+           DISPLAY "SOUSTRACTIONS  : " WS-CPT-SUB.
+           DISPLAY "MULTIPLICATIONS: " WS-CPT-MULT.
+           DISPLAY "DIVISIONS      : " WS-CPT-DIVI.
+           DISPLAY "MODULOS        : " WS-CPT-MOD.
+           DISPLAY "POURCENTAGES   : " WS-CPT-PCT.
+           MOVE WS-TOTAL-RESULT TO WS-TOTAL-RESULT-DISP
+           DISPLAY "TOTAL CUMULE   : "
+               FUNCTION TRIM(WS-TOTAL-RESULT-DISP).
+           DISPLAY "----------------------------------------".
+       7200-RESUME-SESSION-END.
+           EXIT.
+
+      *** MODE BATCH. ***
+       9000-BATCH-START.
+           PERFORM 9050-CKPT-LIRE-START
+              THRU 9050-CKPT-LIRE-END
+
+           MOVE "N" TO WS-TRANS-OPEN-OK
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FICHIER DE TRANSACTIONS INTROUVABLE"
+               SET WS-TRANS-DONE TO TRUE
+           ELSE
+               MOVE "O" TO WS-TRANS-OPEN-OK
+               OPEN EXTEND CALC-RESULT-FILE
+               IF WS-RES-STATUS = "35"
+                   OPEN OUTPUT CALC-RESULT-FILE
+                   CLOSE CALC-RESULT-FILE
+                   OPEN EXTEND CALC-RESULT-FILE
+               END-IF
+
+               OPEN EXTEND CALC-LOG-FILE
+               IF WS-LOG-STATUS = "35"
+                   OPEN OUTPUT CALC-LOG-FILE
+                   CLOSE CALC-LOG-FILE
+                   OPEN EXTEND CALC-LOG-FILE
+               END-IF
+           END-IF
+
+           PERFORM UNTIL WS-TRANS-DONE
+               READ CALC-TRANS-FILE
+                   AT END
+                       SET WS-TRANS-DONE TO TRUE
+                   NOT AT END
+                       IF WS-TRANS-STATUS NOT = "00"
+                           DISPLAY "ENREGISTREMENT TRANSACTION INVALIDE"
+                       ELSE
+                           IF TR-SEQ > WS-LAST-SEQ-OK
+                               PERFORM 9100-BATCH-TRAITER-TRANS-START
+                                  THRU 9100-BATCH-TRAITER-TRANS-END
+                               PERFORM 9200-CKPT-ECRIRE-START
+                                  THRU 9200-CKPT-ECRIRE-END
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-TRANS-OPEN-OK = "O"
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-RESULT-FILE
+               CLOSE CALC-LOG-FILE
+           END-IF.
+       9000-BATCH-END.
+           EXIT.
+
+       9050-CKPT-LIRE-START.
+           MOVE 0 TO WS-LAST-SEQ-OK
+           OPEN INPUT CALC-CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CALC-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQ TO WS-LAST-SEQ-OK
+               END-READ
+               CLOSE CALC-CKPT-FILE
+           END-IF
+
+      * Le fichier resultat peut contenir un RE-SEQ deja ecrit alors
+      * que le checkpoint n'a pas encore ete mis a jour (crash entre
+      * les deux ecritures) : on retient le plus grand des deux pour
+      * ne jamais rejouer une transaction deja tracee en sortie.
+           PERFORM 9060-RES-MAX-SEQ-START
+              THRU 9060-RES-MAX-SEQ-END.
+       9050-CKPT-LIRE-END.
+           EXIT.
+
+       9060-RES-MAX-SEQ-START.
+           MOVE "N" TO WS-RES-EOF
+           OPEN INPUT CALC-RESULT-FILE
+           IF WS-RES-STATUS = "00"
+               PERFORM UNTIL WS-RES-DONE
+                   READ CALC-RESULT-FILE
+                       AT END
+                           SET WS-RES-DONE TO TRUE
+                       NOT AT END
+                           IF RE-SEQ > WS-LAST-SEQ-OK
+                               MOVE RE-SEQ TO WS-LAST-SEQ-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-RESULT-FILE
+           END-IF.
+       9060-RES-MAX-SEQ-END.
+           EXIT.
+
+       9100-BATCH-TRAITER-TRANS-START.
+           INITIALIZE RE-RECORD
+           MOVE TR-NUM1 TO WS-NUM1
+           MOVE TR-OPERATOR TO WS-CHOICE-OPERATOR
+           MOVE TR-NUM2 TO WS-NUM2
+           MOVE "OK" TO WS-CALC-STATUT
+           MOVE 0 TO WS-RESULT
+
+           EVALUATE WS-CHOICE-OPERATOR
+
+           WHEN "+"
+               PERFORM 0100-OP-ADD-START
+                  THRU 0100-OP-ADD-END
+
+           WHEN "-"
+               PERFORM 0200-OP-SUB-START
+                  THRU 0200-OP-SUB-END
+
+           WHEN "*"
+               PERFORM 0300-OP-MULT-START
+                  THRU 0300-OP-MULT-END
+
+           WHEN "/"
+               PERFORM 0400-OP-DIVI-START
+                  THRU 0400-OP-DIVI-END
+
+           WHEN "M"
+               PERFORM 0500-OP-MOD-START
+                  THRU 0500-OP-MOD-END
+
+           WHEN "%"
+               PERFORM 0600-OP-PCT-START
+                  THRU 0600-OP-PCT-END
+
+           WHEN OTHER
+               MOVE "ERREUR OPERATEUR" TO WS-CALC-STATUT
+
+           END-EVALUATE
+
+           PERFORM 7000-LOG-ECRITURE-START
+              THRU 7000-LOG-ECRITURE-END
+
+           MOVE TR-SEQ TO RE-SEQ
+           MOVE WS-OPERATEUR-ID TO RE-OPERATEUR-ID
+           MOVE TR-NUM1 TO RE-NUM1
+           MOVE TR-OPERATOR TO RE-OPERATOR
+           MOVE TR-NUM2 TO RE-NUM2
+           MOVE WS-RESULT TO RE-RESULT
+           MOVE WS-CALC-STATUT TO RE-STATUT
+           WRITE RE-RECORD.
+       9100-BATCH-TRAITER-TRANS-END.
+           EXIT.
+
+       9200-CKPT-ECRIRE-START.
+           MOVE TR-SEQ TO CK-LAST-SEQ
+           OPEN OUTPUT CALC-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ECRITURE CHECKPOINT IMPOSSIBLE"
+           ELSE
+               WRITE CK-RECORD
+               CLOSE CALC-CKPT-FILE
+           END-IF.
+       9200-CKPT-ECRIRE-END.
+           EXIT.
+
 
-    
       *** PARAGRAPHES. ***
        0100-OP-ADD-START.
-           ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT.
-           DISPLAY "=" FUNCTION TRIM(WS-RESULT).
+           ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT-CALC
+           PERFORM 0050-VERIF-DEBORDEMENT-START
+              THRU 0050-VERIF-DEBORDEMENT-END
+           IF WS-CALC-STATUT = "OK"
+               MOVE WS-RESULT-CALC TO WS-RESULT
+               DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+           END-IF.
        0100-OP-ADD-END.
            EXIT.
 
        0200-OP-SUB-START.
-           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT.
-           DISPLAY "=" FUNCTION TRIM(WS-RESULT).
+           SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT-CALC
+           PERFORM 0050-VERIF-DEBORDEMENT-START
+              THRU 0050-VERIF-DEBORDEMENT-END
+           IF WS-CALC-STATUT = "OK"
+               MOVE WS-RESULT-CALC TO WS-RESULT
+               DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+           END-IF.
        0200-OP-SUB-END.
            EXIT.
-       
+
        0300-OP-MULT-START.
-           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
-           DISPLAY "=" FUNCTION TRIM(WS-RESULT).
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT-CALC
+           PERFORM 0050-VERIF-DEBORDEMENT-START
+              THRU 0050-VERIF-DEBORDEMENT-END
+           IF WS-CALC-STATUT = "OK"
+               MOVE WS-RESULT-CALC TO WS-RESULT
+               DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+           END-IF.
        0300-OP-MULT-END.
            EXIT.
 
        0400-OP-DIVI-START.
-           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
-           DISPLAY "=" FUNCTION TRIM(WS-RESULT).
+           IF WS-NUM2 = 0
+               MOVE "DIVISION PAR ZERO IMPOSSIBLE" TO WS-CALC-STATUT
+               DISPLAY WS-CALC-STATUT
+           ELSE
+               DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT-CALC
+               PERFORM 0050-VERIF-DEBORDEMENT-START
+                  THRU 0050-VERIF-DEBORDEMENT-END
+               IF WS-CALC-STATUT = "OK"
+                   MOVE WS-RESULT-CALC TO WS-RESULT
+                   DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+               END-IF
+           END-IF.
        0400-OP-DIVI-END.
            EXIT.
 
+       0500-OP-MOD-START.
+           IF WS-NUM2 = 0
+               MOVE "DIVISION PAR ZERO IMPOSSIBLE" TO WS-CALC-STATUT
+               DISPLAY WS-CALC-STATUT
+           ELSE
+               COMPUTE WS-RESULT-CALC = WS-NUM1 -
+                   (FUNCTION INTEGER(WS-NUM1 / WS-NUM2) * WS-NUM2)
+               PERFORM 0050-VERIF-DEBORDEMENT-START
+                  THRU 0050-VERIF-DEBORDEMENT-END
+               IF WS-CALC-STATUT = "OK"
+                   MOVE WS-RESULT-CALC TO WS-RESULT
+                   DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+               END-IF
+           END-IF.
+       0500-OP-MOD-END.
+           EXIT.
+
+       0600-OP-PCT-START.
+           COMPUTE WS-RESULT-CALC = WS-NUM1 * WS-NUM2 / 100
+           PERFORM 0050-VERIF-DEBORDEMENT-START
+              THRU 0050-VERIF-DEBORDEMENT-END
+           IF WS-CALC-STATUT = "OK"
+               MOVE WS-RESULT-CALC TO WS-RESULT
+               DISPLAY "=" FUNCTION TRIM(WS-RESULT)
+           END-IF.
+       0600-OP-PCT-END.
+           EXIT.
+
+       0050-VERIF-DEBORDEMENT-START.
+           IF WS-RESULT-CALC > 999.99 OR WS-RESULT-CALC < -999.99
+               MOVE "RESULTAT HORS LIMITE" TO WS-CALC-STATUT
+               DISPLAY WS-CALC-STATUT
+           END-IF.
+       0050-VERIF-DEBORDEMENT-END.
+           EXIT.
+
+
+
 
-    
-      
